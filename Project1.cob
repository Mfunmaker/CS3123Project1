@@ -2,12 +2,101 @@
         PROGRAM-ID. Project1.
         AUTHOR. Martin Funmaker.
       * Project 1
+      **************************************************************
+      * MODIFICATION HISTORY *
+      * 2026-08-09  MF  Sort COB1-EMPLOYEE by I-CLASS and add a     *
+      *                 control break with per-class headcounts    *
+      *                 and a grand total.                         *
+      * 2026-08-09  MF  Added PARM-FILE parameter card and an      *
+      *                 I-ETYPE selection list so the roster can   *
+      *                 be limited to one or a few employee types. *
+      * 2026-08-09  MF  Added I-SSN/I-DATE validation; records     *
+      *                 that fail are routed to EMPLOYEE-EXCP      *
+      *                 instead of being printed on the roster.    *
+      * 2026-08-09  MF  Added an indexed extract file keyed on     *
+      *                 I-ID, built alongside EMPLOYEE-PRNT, for   *
+      *                 direct-read lookups by other jobs.         *
+      * 2026-08-09  MF  Added page breaks and page numbers so the  *
+      *                 roster no longer prints as one unbroken    *
+      *                 listing.                                   *
+      * 2026-08-09  MF  Added a trailer page with the total        *
+      *                 INPUT-FILE record count and a breakdown    *
+      *                 of how many records had each I-ETYPE.      *
+      * 2026-08-09  MF  Added a RUN-LOG-FILE audit record per run   *
+      *                 and a restart count on the parameter card  *
+      *                 so a rerun can skip past records already   *
+      *                 processed.                                 *
+      * 2026-08-09  MF  Added an optional comma-delimited export    *
+      *                 of the roster (PARM-CSV-FLAG = 'Y') for     *
+      *                 spreadsheet use.                            *
+      * 2026-08-09  MF  Added a pass ahead of the roster that sorts *
+      *                 COB1-EMPLOYEE by I-ID, cross-checks it       *
+      *                 against MASTEREMP, and lists duplicate IDs, *
+      *                 IDs not found on the master, and terminated *
+      *                 IDs on EMPLOYEE-DISC.                        *
+      * 2026-08-09  MF  Added an optional I-DATE low/high range on   *
+      *                 the parameter card so the roster can be     *
+      *                 limited to a given enrollment/hire window.   *
+      * 2026-08-09  MF  Restart now skips raw COB1-EMPLOYEE records  *
+      *                 ahead of the sort, not the resorted copy;    *
+      *                 RUN-LOG-FILE now also checkpoints every       *
+      *                 CKPT-INTERVAL records and carries the next   *
+      *                 restart count. MASTEREMP is now optional --  *
+      *                 a missing file is noted on EMPLOYEE-DISC      *
+      *                 instead of abending. CSV export now trims     *
+      *                 fields instead of breaking on embedded        *
+      *                 spaces. ETYPE-TABLE widened with an OTHER     *
+      *                 bucket for codes beyond the table size.       *
+      *                 Page-overflow checks added ahead of the       *
+      *                 class subtotal and grand-total blocks.        *
+      * 2026-08-09  MF  On a restart, EMPLOYEE-PRNT/EMPLOYEE-EXCP/     *
+      *                 EMPLOYEE-CSV are now extended instead of      *
+      *                 truncated, and EMPLOYEE-XTR is opened I-O,    *
+      *                 so the earlier run's records ahead of the     *
+      *                 restart point are kept instead of being lost. *
+      *                 Corrected PRNT-SUBTOTAL's trailing FILLER,     *
+      *                 which overran PRNT-REC by one byte.           *
+      * 2026-08-09  MF  Added a one-record checkpoint file so a        *
+      *                 restart's page number, grand total, read       *
+      *                 count, and I-ETYPE breakdown continue from      *
+      *                 the earlier run instead of starting back at    *
+      *                 zero for the tail alone. The I-DATE range       *
+      *                 check no longer drops a numeric-but-invalid     *
+      *                 date from every output -- it is left for the    *
+      *                 SSN/date validation to catch and report.        *
+      **************************************************************
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'.
+           SELECT SORTED-FILE ASSIGN TO 'EMPSORT'.
+           SELECT SORT-WORK ASSIGN TO 'SRTWORK'.
            SELECT PRNT-FILE ASSIGN TO 'EMPLOYEE-PRNT'.
+           SELECT PARM-FILE ASSIGN TO 'PARMCARD'
+              FILE STATUS IS PARM-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EMPLOYEE-EXCP'.
+           SELECT EXTRACT-FILE ASSIGN TO 'EMPLOYEE-XTR'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS XTR-ID
+              FILE STATUS IS XTR-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO 'RUNLOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUNLOG-STATUS.
+           SELECT CSV-FILE ASSIGN TO 'EMPLOYEE-CSV'
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ID-SORTED-FILE ASSIGN TO 'EMPIDSRT'.
+           SELECT ID-SORT-WORK ASSIGN TO 'IDSRTWRK'.
+           SELECT MASTER-FILE ASSIGN TO 'MASTEREMP'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MASTER-ID
+              FILE STATUS IS MASTER-STATUS-CD.
+           SELECT DISCREP-FILE ASSIGN TO 'EMPLOYEE-DISC'.
+           SELECT CHKPT-FILE ASSIGN TO 'RESTARTCP'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHKPT-STATUS.
 
         DATA DIVISION.
 
@@ -17,9 +106,110 @@
           LABEL RECORDS ARE STANDARD.
         01 INPUT-REC PIC X(98).
 
+      **************************************************************
+      * CLASS-SORTED COPY OF THE INPUT FILE *
+      **************************************************************
+        FD SORTED-FILE
+          LABEL RECORDS ARE STANDARD.
+        01 SORTED-REC PIC X(98).
+
+        SD SORT-WORK.
+        01 SORT-REC.
+                03 SRT-ID    PIC X(7).
+                03 SRT-LNAME PIC X(15).
+                03 SRT-FNAME PIC X(15).
+                03 SRT-ETYPE PIC X(02).
+                03 SRT-CLASS PIC X(17).
+                03 SRT-SSN   PIC X(9).
+                03 FILLER    PIC X(25).
+                03 SRT-DATE  PIC X(8).
+
         FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
         01 PRNT-REC PIC X(125).
+
+      **************************************************************
+      * OPTIONAL RUN PARAMETER CARD *
+      **************************************************************
+        FD PARM-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 PARM-REC PIC X(80).
+
+      **************************************************************
+      * EXCEPTION LISTING FOR RECORDS THAT FAIL VALIDATION *
+      **************************************************************
+        FD EXCEPTION-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 EXCP-REC PIC X(80).
+
+      **************************************************************
+      * KEYED EXTRACT FILE FOR DIRECT READS BY I-ID *
+      **************************************************************
+        FD EXTRACT-FILE.
+        01 XTR-REC.
+                03 XTR-ID     PIC X(7).
+                03 XTR-LNAME  PIC X(15).
+                03 XTR-FNAME  PIC X(15).
+                03 XTR-ETYPE  PIC X(2).
+                03 XTR-CLASS  PIC X(17).
+                03 XTR-SSN    PIC X(9).
+                03 XTR-DATE   PIC X(8).
+
+      **************************************************************
+      * RUN-LOG AUDIT RECORD, ONE LINE APPENDED PER EXECUTION *
+      **************************************************************
+        FD RUN-LOG-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 RUN-LOG-REC PIC X(80).
+
+      **************************************************************
+      * OPTIONAL COMMA-DELIMITED EXPORT OF THE ROSTER *
+      **************************************************************
+        FD CSV-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 CSV-REC PIC X(100).
+
+      **************************************************************
+      * ID-SORTED COPY OF THE INPUT FILE, USED ONLY TO DETECT *
+      * DUPLICATE I-ID VALUES AND TO DRIVE THE MASTER FILE CHECK. *
+      **************************************************************
+        FD ID-SORTED-FILE
+          LABEL RECORDS ARE STANDARD.
+        01 ID-SORTED-REC PIC X(98).
+
+        SD ID-SORT-WORK.
+        01 ID-SORT-REC.
+                03 IDS-ID    PIC X(7).
+                03 FILLER    PIC X(91).
+
+      **************************************************************
+      * MASTER EMPLOYEE/STUDENT FILE FOR THE DUPLICATE/TERMINATED *
+      * ID CROSS-CHECK. STATUS 'T' MEANS TERMINATED. *
+      **************************************************************
+        FD MASTER-FILE.
+        01 MASTER-REC.
+                03 MASTER-ID     PIC X(7).
+                03 MASTER-STATUS PIC X(1).
+                03 FILLER        PIC X(20).
+
+      **************************************************************
+      * DISCREPANCY LISTING: DUPLICATE, NOT-FOUND, AND TERMINATED *
+      * IDS FOUND WHILE CROSS-CHECKING AGAINST THE MASTER FILE. *
+      **************************************************************
+        FD DISCREP-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 DISCREP-REC PIC X(80).
+
+      **************************************************************
+      * RESTART CHECKPOINT: THE ONE RECORD IN THIS FILE HOLDS THE *
+      * RUNNING PAGE NUMBER, GRAND TOTAL, READ COUNT, REJECT COUNT, *
+      * AND I-ETYPE BREAKDOWN AS OF THE LAST CHECKPOINT OR STOP RUN. *
+      * A RESTARTED RUN LOADS IT SO THOSE TOTALS CONTINUE ACROSS THE *
+      * RESTART INSTEAD OF RESTARTING AT ZERO FOR JUST THE NEW TAIL. *
+      **************************************************************
+        FD CHKPT-FILE
+           LABEL RECORDS ARE OMITTED.
+        01 CHKPT-REC PIC X(175).
         WORKING-STORAGE SECTION.
 
       **************************************************************
@@ -35,6 +225,134 @@
                 03 FILLER  PIC X(25) VALUE SPACE.
                 03 I-DATE  PIC X(8).
       **************************************************************
+      * LAYOUT FOR THE OPTIONAL RUN PARAMETER CARD *
+      * IF PARM-FILE IS MISSING OR EMPTY, ALL ETYPES ARE SELECTED *
+      **************************************************************
+        01 PARM-DATA.
+                03 PARM-ETYPE-LIST.
+                        05 PARM-ETYPE OCCURS 5 TIMES PIC X(2).
+                03 PARM-RESTART-COUNT PIC 9(6).
+                03 PARM-CSV-FLAG PIC X(1).
+                03 PARM-DATE-LOW  PIC X(8).
+                03 PARM-DATE-HIGH PIC X(8).
+                03 FILLER PIC X(47).
+        01 PARM-STATUS PIC XX VALUE '00'.
+        01 XTR-STATUS  PIC XX VALUE '00'.
+      **************************************************************
+      * LAYOUT FOR THE RUN-LOG AUDIT RECORD *
+      **************************************************************
+        01 RUN-LOG-DATA.
+                03 RL-DATE        PIC X(8).
+                03 FILLER         PIC X(1) VALUE SPACES.
+                03 RL-TIME        PIC X(8).
+                03 FILLER         PIC X(1) VALUE SPACES.
+                03              PIC X(6) VALUE 'READ: '.
+                03 RL-READ-COUNT  PIC ZZZZ9.
+                03 FILLER         PIC X(1) VALUE SPACES.
+                03              PIC X(7) VALUE 'PRINT: '.
+                03 RL-PRINT-COUNT PIC ZZZZ9.
+                03 FILLER         PIC X(1) VALUE SPACES.
+                03              PIC X(8) VALUE 'REJECT: '.
+                03 RL-REJECT-COUNT PIC ZZZZ9.
+                03 FILLER         PIC X(1) VALUE SPACES.
+                03              PIC X(11) VALUE 'NEXT SKIP: '.
+                03 RL-NEXT-SKIP   PIC ZZZZZ9.
+                03 FILLER         PIC X(3) VALUE SPACES.
+        01 SKIP-SUB PIC 9(6) COMP.
+        01 RUNLOG-STATUS PIC XX VALUE '00'.
+        01 CKPT-NEXT-SKIP PIC 9(6) VALUE 0.
+      **************************************************************
+      * LAYOUT FOR THE RESTART CHECKPOINT RECORD *
+      **************************************************************
+        01 CHKPT-DATA.
+                03 CK-PAGE-NO          PIC 9(4).
+                03 CK-GRAND-COUNT      PIC 9(4).
+                03 CK-READ-COUNT       PIC 9(5).
+                03 CK-REJECT-COUNT     PIC 9(4).
+                03 CK-ETYPE-USED       PIC 9(2).
+                03 CK-ETYPE-TABLE.
+                        05 CK-ETYPE-ENTRY OCCURS 20 TIMES.
+                                07 CK-ET-CODE  PIC X(2).
+                                07 CK-ET-COUNT PIC 9(5).
+                03 CK-ETYPE-OTHER-COUNT PIC 9(5).
+                03 FILLER              PIC X(11).
+        01 CHKPT-STATUS PIC XX VALUE '00'.
+        01 CHKPT-EOF    PIC 9 VALUE 0.
+        01 CSV-SW PIC 9 VALUE 0.
+        01 CSV-HEADER PIC X(36)
+           VALUE 'ID,LNAME,FNAME,ETYPE,CLASS,SSN,DATE'.
+      **************************************************************
+      * MASTER FILE CROSS-CHECK FIELDS *
+      **************************************************************
+        01 MASTER-STATUS-CD PIC XX VALUE '00'.
+        01 ID-EOF           PIC 9 VALUE 0.
+        01 PRIOR-ID          PIC X(7) VALUE SPACES.
+        01 DISC-DATA.
+                03 FILLER     PIC X(3) VALUE SPACES.
+                03 DISC-ID    PIC X(7).
+                03 FILLER     PIC X(5) VALUE SPACES.
+                03 DISC-REASON PIC X(30).
+                03 FILLER     PIC X(35) VALUE SPACES.
+        01 DISC-HEADING1.
+                03 FILLER PIC X(22) VALUE SPACES.
+                03        PIC X(36)
+                   VALUE 'EMPLOYEE / MASTER DISCREPANCY LIST'.
+                03 FILLER PIC X(22) VALUE SPACES.
+        01 DISC-HEADING2.
+                03 FILLER PIC X(3) VALUE SPACES.
+                03        PIC X(6) VALUE 'EMP ID'.
+                03 FILLER PIC X(9) VALUE SPACES.
+                03        PIC X(6) VALUE 'REASON'.
+                03 FILLER PIC X(56) VALUE SPACES.
+      **************************************************************
+      * WORK AREA USED TO BREAK I-DATE INTO MM/DD/YYYY FOR *
+      * VALIDATION. I-DATE IS CARRIED ON THE TAPE AS MMDDYYYY. *
+      **************************************************************
+        01 DATE-WORK.
+                03 DW-MM   PIC 99.
+                03 DW-DD   PIC 99.
+                03 DW-YYYY PIC 9(4).
+      **************************************************************
+      * COMPARABLE (YYYYMMDD) FORM OF THE PARAMETER CARD'S OPTIONAL *
+      * I-DATE SELECTION RANGE, BUILT ONCE AT START-UP, PLUS SWITCHES *
+      * SHOWING WHETHER A LOW AND/OR HIGH BOUND WAS GIVEN. *
+      **************************************************************
+        01 PARM-LOW-CMP      PIC 9(8) VALUE 0.
+        01 PARM-HIGH-CMP     PIC 9(8) VALUE 99999999.
+        01 PARM-LOW-ACTIVE   PIC 9 VALUE 0.
+        01 PARM-HIGH-ACTIVE  PIC 9 VALUE 0.
+        01 CMP-DATE          PIC 9(8) VALUE 0.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION LISTING DETAIL LINE *
+      **************************************************************
+        01 EXCP-DATA.
+                03 FILLER      PIC X(3) VALUE SPACES.
+                03 EXCP-ID     PIC X(7).
+                03 FILLER      PIC X(3) VALUE SPACES.
+                03 EXCP-LNAME  PIC X(15).
+                03 FILLER      PIC X(3) VALUE SPACES.
+                03 EXCP-FNAME  PIC X(15).
+                03 FILLER      PIC X(3) VALUE SPACES.
+                03 EXCP-REASON PIC X(25).
+                03 FILLER      PIC X(6) VALUE SPACES.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION LISTING HEADING LINES *
+      **************************************************************
+        01 EXCP-HEADING1.
+                03 FILLER PIC X(25) VALUE SPACES.
+                03        PIC X(30) VALUE 'EMPLOYEE ROSTER EXCEPTIONS'.
+                03 FILLER PIC X(25) VALUE SPACES.
+        01 EXCP-HEADING2.
+                03 FILLER PIC X(3) VALUE SPACES.
+                03        PIC X(6) VALUE 'EMP ID'.
+                03 FILLER PIC X(4) VALUE SPACES.
+                03        PIC X(4) VALUE 'LAST'.
+                03 FILLER PIC X(14) VALUE SPACES.
+                03        PIC X(5) VALUE 'FIRST'.
+                03 FILLER PIC X(13) VALUE SPACES.
+                03        PIC X(6) VALUE 'REASON'.
+                03 FILLER PIC X(25) VALUE SPACES.
+      **************************************************************
       * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
       **************************************************************
         01 PRNT-DATA1.
@@ -54,12 +372,59 @@
                 03 P-DATE PIC 99/99/9999.
                 03 FILLER PIC X(15) VALUE SPACES.
       **************************************************************
+      * LAYOUT FOR THE CLASS SUBTOTAL LINE *
+      **************************************************************
+        01 PRNT-SUBTOTAL.
+                03 FILLER     PIC X(10) VALUE SPACES.
+                03            PIC X(11) VALUE '** CLASS: '.
+                03 ST-CLASS   PIC X(17).
+                03 FILLER     PIC X(4) VALUE SPACES.
+                03            PIC X(9) VALUE 'COUNT:   '.
+                03 ST-COUNT   PIC ZZZ9.
+                03 FILLER     PIC X(70) VALUE SPACES.
+      **************************************************************
+      * LAYOUT FOR THE GRAND TOTAL LINE *
+      **************************************************************
+        01 PRNT-GRANDTOTAL.
+                03 FILLER     PIC X(10) VALUE SPACES.
+                03            PIC X(20) VALUE '** GRAND TOTAL:    '.
+                03 GT-COUNT   PIC ZZZ9.
+                03 FILLER     PIC X(91) VALUE SPACES.
+      **************************************************************
+      * LAYOUT FOR THE TRAILER (RUN SUMMARY) PAGE *
+      **************************************************************
+        01 TRAILER-HEADING1.
+                03 FILLER PIC X(54) VALUE SPACES.
+                03        PIC X(16) VALUE 'RUN SUMMARY    '.
+                03 FILLER PIC X(55) VALUE SPACES.
+        01 TRAILER-READ-LINE.
+                03 FILLER       PIC X(10) VALUE SPACES.
+                03              PIC X(26) VALUE
+                   'TOTAL RECORDS READ:      '.
+                03 TR-READ-COUNT PIC ZZZZ9.
+                03 FILLER       PIC X(84) VALUE SPACES.
+        01 TRAILER-ETYPE-HEAD.
+                03 FILLER       PIC X(10) VALUE SPACES.
+                03              PIC X(26) VALUE
+                   'BREAKDOWN BY I-ETYPE:    '.
+                03 FILLER       PIC X(89) VALUE SPACES.
+        01 TRAILER-ETYPE-LINE.
+                03 FILLER       PIC X(14) VALUE SPACES.
+                03              PIC X(6) VALUE 'TYPE: '.
+                03 TR-ETYPE     PIC X(2).
+                03 FILLER       PIC X(6) VALUE SPACES.
+                03              PIC X(7) VALUE 'COUNT: '.
+                03 TR-ET-COUNT  PIC ZZZ9.
+                03 FILLER       PIC X(85) VALUE SPACES.
+      **************************************************************
       * LAYOUT FOR THE HEADING LINES OF REPORT PRNTING *
       **************************************************************
        01 PRNT-HEADING1.
                 03 FILLER       PIC X(54) VALUE SPACES.
                 03            PIC X(24) VALUE 'IBM ACADEMIC INITIATIVE'.
-                03              PIC X(47) VALUE SPACES.
+                03 FILLER       PIC X(36) VALUE SPACES.
+                03              PIC X(4) VALUE 'PAGE'.
+                03 HDG-PAGE-NO  PIC ZZZ9.
        01 PRNT-HEADING2.
                 03 FILLER       PIC X(55) VALUE SPACES.
                 03              PIC X(21) VALUE 'INTRODUCTION TO COBOL'.
@@ -87,21 +452,284 @@
       **************************************************************
           03 EOF-I PIC 9 VALUE 0.
       **************************************************************
+      * CLASS CONTROL BREAK FIELDS *
+      **************************************************************
+          03 CB-PREV-CLASS  PIC X(17) VALUE SPACES.
+          03 CB-FIRST-REC   PIC 9 VALUE 1.
+          03 CB-CLASS-COUNT PIC 9(4) VALUE 0.
+          03 CB-GRAND-COUNT PIC 9(4) VALUE 0.
+      **************************************************************
+      * I-ETYPE SELECTION FIELDS *
+      **************************************************************
+          03 SELECTED-SW    PIC 9 VALUE 1.
+          03 ETYPE-SUB      PIC 9(2) COMP.
+      **************************************************************
+      * I-SSN / I-DATE VALIDATION FIELDS *
+      **************************************************************
+          03 VALID-SW       PIC 9 VALUE 1.
+          03 EXCP-REASON-WK PIC X(25) VALUE SPACES.
+          03 EXCP-COUNT     PIC 9(4) VALUE 0.
+      **************************************************************
+      * PAGE BREAK / PAGE NUMBERING FIELDS *
+      **************************************************************
+          03 PAGE-NO         PIC 9(4) VALUE 1.
+          03 LINE-COUNT       PIC 9(4) VALUE 0.
+          03 PAGE-MAX-LINES   PIC 9(4) VALUE 55.
+      **************************************************************
+      * RUN TOTALS FOR THE TRAILER PAGE *
+      **************************************************************
+          03 READ-COUNT       PIC 9(5) VALUE 0.
+          03 ETYPE-USED        PIC 9(2) VALUE 0.
+          03 ETYPE-TALLY-MAX    PIC 9(2) VALUE 20.
+          03 ETYPE-TALLY-SUB    PIC 9(2) COMP.
+          03 ETYPE-TABLE.
+             05 ETYPE-ENTRY OCCURS 20 TIMES.
+                07 ET-CODE  PIC X(2) VALUE SPACES.
+                07 ET-COUNT PIC 9(5) VALUE 0.
+          03 ETYPE-OTHER-COUNT PIC 9(5) VALUE 0.
+      **************************************************************
+      * RUN-LOG CHECKPOINT FIELDS -- A CHECKPOINT LINE IS APPENDED *
+      * TO RUN-LOG-FILE EVERY CKPT-INTERVAL RECORDS SO AN ABEND *
+      * PARTWAY THROUGH A LONG RUN STILL LEAVES A USABLE AUDIT *
+      * RECORD AND RESTART POSITION BEHIND, NOT JUST ON A CLEAN *
+      * STOP RUN. *
+      **************************************************************
+          03 CKPT-COUNT        PIC 9(4) VALUE 0.
+          03 CKPT-INTERVAL     PIC 9(4) VALUE 500.
+      **************************************************************
       * START OF PROCEDURE DIVISION *
       **************************************************************
         PROCEDURE DIVISION.
         000-MAINLINE.
-                OPEN INPUT INPUT-FILE
-                        OUTPUT PRNT-FILE.
+                PERFORM 0050-READ-PARM.
+                PERFORM 0100-SORT-INPUT.
+                PERFORM 0200-MASTER-CHECK.
+                PERFORM 0300-OPEN-RUN-FILES.
                 PERFORM 2000-READ-INPUT.
                 PERFORM 1400-PRINT-HEAD.
+                PERFORM 1450-PRINT-EXCP-HEAD.
                 PERFORM 1500-LOOP
                    UNTIL EOF-I = 1.
-                CLOSE INPUT-FILE
-                      PRNT-FILE.
+                PERFORM 1700-FINAL-BREAK.
+                PERFORM 1800-PRINT-TRAILER.
+                CLOSE SORTED-FILE
+                      PRNT-FILE
+                      EXCEPTION-FILE
+                      EXTRACT-FILE.
+                IF CSV-SW = 1
+                   CLOSE CSV-FILE
+                END-IF.
+                PERFORM 1900-WRITE-RUNLOG.
+                PERFORM 1950-WRITE-CHECKPOINT.
                 STOP RUN.
+      **************************************************************
+      * READS THE OPTIONAL PARAMETER CARD THAT SELECTS WHICH *
+      * I-ETYPE VALUES ARE TO APPEAR ON THE ROSTER *
+      **************************************************************
+        0050-READ-PARM.
+                MOVE SPACES TO PARM-DATA.
+                MOVE 0 TO PARM-RESTART-COUNT.
+                OPEN INPUT PARM-FILE.
+                IF PARM-STATUS = '00'
+                   READ PARM-FILE INTO PARM-DATA
+                   CLOSE PARM-FILE
+                END-IF.
+                IF PARM-RESTART-COUNT IS NOT NUMERIC
+                   MOVE 0 TO PARM-RESTART-COUNT
+                END-IF.
+                IF PARM-CSV-FLAG = 'Y'
+                   MOVE 1 TO CSV-SW
+                END-IF.
+                IF PARM-DATE-LOW IS NUMERIC
+                      AND PARM-DATE-LOW NOT = ZEROS
+                   MOVE PARM-DATE-LOW TO DATE-WORK
+                   COMPUTE PARM-LOW-CMP =
+                      DW-YYYY * 10000 + DW-MM * 100 + DW-DD
+                   MOVE 1 TO PARM-LOW-ACTIVE
+                END-IF.
+                IF PARM-DATE-HIGH IS NUMERIC
+                      AND PARM-DATE-HIGH NOT = ZEROS
+                   MOVE PARM-DATE-HIGH TO DATE-WORK
+                   COMPUTE PARM-HIGH-CMP =
+                      DW-YYYY * 10000 + DW-MM * 100 + DW-DD
+                   MOVE 1 TO PARM-HIGH-ACTIVE
+                END-IF.
+      **************************************************************
+      * SORTS COB1-EMPLOYEE INTO I-CLASS SEQUENCE, SKIPPING PAST *
+      * RECORDS ALREADY PROCESSED ON A PRIOR RUN (PARM-RESTART- *
+      * COUNT) SO A RERUN AFTER AN ABEND CAN PICK UP PARTWAY *
+      * THROUGH COB1-EMPLOYEE INSTEAD OF ALWAYS STARTING OVER AT *
+      * RECORD ONE. THE SKIP IS APPLIED TO THE RAW INPUT FILE *
+      * AHEAD OF THE SORT, SO THE SAVED COUNT STILL IDENTIFIES THE *
+      * SAME RECORDS EVEN THOUGH COB1-EMPLOYEE KEEPS GROWING AND *
+      * GETS RESORTED BY I-CLASS FRESH ON EVERY RUN. *
+      **************************************************************
+        0100-SORT-INPUT.
+           SORT SORT-WORK ON ASCENDING KEY SRT-CLASS
+              INPUT PROCEDURE IS 0110-RELEASE-INPUT
+              GIVING SORTED-FILE.
+           MOVE 0 TO EOF-I.
+        0110-RELEASE-INPUT.
+           OPEN INPUT INPUT-FILE.
+           IF PARM-RESTART-COUNT > 0
+              PERFORM 0120-SKIP-RAW-RECORD
+                 VARYING SKIP-SUB FROM 1 BY 1
+                 UNTIL SKIP-SUB > PARM-RESTART-COUNT
+                    OR EOF-I = 1
+           END-IF.
+           PERFORM 0130-RELEASE-ONE-RECORD
+              UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+        0120-SKIP-RAW-RECORD.
+           READ INPUT-FILE
+              AT END MOVE 1 TO EOF-I
+           END-READ.
+        0130-RELEASE-ONE-RECORD.
+           READ INPUT-FILE INTO SORT-REC
+              AT END MOVE 1 TO EOF-I
+           END-READ.
+           IF EOF-I = 0
+              RELEASE SORT-REC
+           END-IF.
+      **************************************************************
+      * CROSS-CHECKS COB1-EMPLOYEE AGAINST MASTEREMP AHEAD OF THE *
+      * ROSTER, LISTING DUPLICATE IDS, IDS NOT ON THE MASTER, AND *
+      * IDS WHOSE MASTER STATUS IS TERMINATED ON EMPLOYEE-DISC. *
+      **************************************************************
+        0200-MASTER-CHECK.
+           SORT ID-SORT-WORK ON ASCENDING KEY IDS-ID
+              USING INPUT-FILE
+              GIVING ID-SORTED-FILE.
+           OPEN INPUT ID-SORTED-FILE
+                OUTPUT DISCREP-FILE.
+           OPEN INPUT MASTER-FILE.
+           IF MASTER-STATUS-CD NOT = '00'
+              PERFORM 0205-WRITE-DISC-NOMASTER
+           ELSE
+              WRITE DISCREP-REC FROM DISC-HEADING1
+                 AFTER ADVANCING PAGE
+              MOVE SPACES TO DISCREP-REC
+              WRITE DISCREP-REC
+                 AFTER ADVANCING 1 LINE
+              WRITE DISCREP-REC FROM DISC-HEADING2
+              MOVE SPACES TO DISCREP-REC
+              WRITE DISCREP-REC
+                 AFTER ADVANCING 1 LINE
+              MOVE SPACES TO PRIOR-ID
+              PERFORM 0220-READ-ID-SORTED
+              PERFORM 0230-CHECK-ID-RECORD
+                 UNTIL ID-EOF = 1
+              CLOSE MASTER-FILE
+           END-IF.
+           CLOSE ID-SORTED-FILE
+                 DISCREP-FILE.
+      **************************************************************
+      * MASTEREMP IS AN EXTERNAL FILE THIS PROGRAM DOES NOT OWN AND *
+      * DOES NOT CREATE. IF IT IS MISSING OR NOT YET PROVISIONED ON *
+      * A GIVEN RUN, NOTE THAT ON EMPLOYEE-DISC AND SKIP THE *
+      * CROSS-CHECK RATHER THAN LETTING THE FAILED OPEN ABEND A JOB *
+      * THAT WOULD OTHERWISE HAVE PRINTED THE ROSTER JUST FINE. *
+      **************************************************************
+        0205-WRITE-DISC-NOMASTER.
+           WRITE DISCREP-REC FROM DISC-HEADING1
+              AFTER ADVANCING PAGE.
+           MOVE SPACES TO DISCREP-REC.
+           WRITE DISCREP-REC
+              AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DISC-DATA.
+           MOVE 'MASTEREMP MISSING - SKIPPED' TO DISC-REASON.
+           WRITE DISCREP-REC FROM DISC-DATA
+              AFTER ADVANCING 1 LINE.
+        0220-READ-ID-SORTED.
+           READ ID-SORTED-FILE INTO INPUT-DATA
+              AT END MOVE 1 TO ID-EOF.
+        0230-CHECK-ID-RECORD.
+           IF I-ID = PRIOR-ID
+              PERFORM 0240-WRITE-DISC-DUP
+           END-IF.
+           MOVE I-ID TO MASTER-ID.
+           READ MASTER-FILE
+              INVALID KEY
+                 PERFORM 0250-WRITE-DISC-NOTFOUND
+              NOT INVALID KEY
+                 IF MASTER-STATUS = 'T'
+                    PERFORM 0260-WRITE-DISC-TERMINATED
+                 END-IF
+           END-READ.
+           MOVE I-ID TO PRIOR-ID.
+           PERFORM 0220-READ-ID-SORTED.
+        0240-WRITE-DISC-DUP.
+           MOVE I-ID TO DISC-ID.
+           MOVE 'DUPLICATE I-ID' TO DISC-REASON.
+           WRITE DISCREP-REC FROM DISC-DATA
+              AFTER ADVANCING 1 LINE.
+        0250-WRITE-DISC-NOTFOUND.
+           MOVE I-ID TO DISC-ID.
+           MOVE 'NOT FOUND ON MASTER' TO DISC-REASON.
+           WRITE DISCREP-REC FROM DISC-DATA
+              AFTER ADVANCING 1 LINE.
+        0260-WRITE-DISC-TERMINATED.
+           MOVE I-ID TO DISC-ID.
+           MOVE 'TERMINATED ON MASTER' TO DISC-REASON.
+           WRITE DISCREP-REC FROM DISC-DATA
+              AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * OPENS THE ROSTER/EXTRACT/EXCEPTION/CSV OUTPUTS FOR THIS RUN. *
+      * ON A RESTART (PARM-RESTART-COUNT > 0) THE EARLIER RUN'S      *
+      * OUTPUT ALREADY HOLDS THE RECORDS BEFORE THE RESTART POINT,   *
+      * SO THESE ARE EXTENDED/RE-KEYED INSTEAD OF BEING TRUNCATED -- *
+      * A FRESH OPEN OUTPUT WOULD SILENTLY DISCARD THEM.             *
+      **************************************************************
+        0300-OPEN-RUN-FILES.
+           OPEN INPUT SORTED-FILE.
+           IF PARM-RESTART-COUNT > 0
+              OPEN EXTEND PRNT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN I-O EXTRACT-FILE
+              PERFORM 0310-LOAD-CHECKPOINT
+           ELSE
+              OPEN OUTPUT PRNT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           IF CSV-SW = 1
+              IF PARM-RESTART-COUNT > 0
+                 OPEN EXTEND CSV-FILE
+              ELSE
+                 OPEN OUTPUT CSV-FILE
+                 WRITE CSV-REC FROM CSV-HEADER
+              END-IF
+           END-IF.
+      **************************************************************
+      * A RESTARTED RUN LOADS THE CHECKPOINT LEFT BY THE EARLIER    *
+      * RUN(S) SO THE PAGE NUMBER, GRAND TOTAL, AND TRAILER COUNTS  *
+      * CONTINUE FROM WHERE THEY LEFT OFF INSTEAD OF RESTARTING AT  *
+      * ZERO FOR JUST THIS RUN'S TAIL OF THE INPUT. IF NO CHECKPOINT*
+      * FILE IS FOUND YET, THE WORKING-STORAGE DEFAULTS STAND.      *
+      **************************************************************
+        0310-LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           IF CHKPT-STATUS = '00'
+              MOVE 0 TO CHKPT-EOF
+              READ CHKPT-FILE INTO CHKPT-DATA
+                 AT END
+                    MOVE 1 TO CHKPT-EOF
+              END-READ
+              IF CHKPT-EOF = 0
+                 MOVE CK-PAGE-NO           TO PAGE-NO
+                 MOVE CK-GRAND-COUNT       TO CB-GRAND-COUNT
+                 MOVE CK-READ-COUNT        TO READ-COUNT
+                 MOVE CK-REJECT-COUNT      TO EXCP-COUNT
+                 MOVE CK-ETYPE-USED        TO ETYPE-USED
+                 MOVE CK-ETYPE-TABLE       TO ETYPE-TABLE
+                 MOVE CK-ETYPE-OTHER-COUNT TO ETYPE-OTHER-COUNT
+              END-IF
+              CLOSE CHKPT-FILE
+           END-IF.
         1400-PRINT-HEAD.
-       
+           MOVE PAGE-NO TO HDG-PAGE-NO.
+           ADD 1 TO PAGE-NO.
+
           WRITE PRNT-REC FROM PRNT-HEADING1
             AFTER ADVANCING PAGE.
                 MOVE SPACES TO PRNT-REC.
@@ -112,19 +740,133 @@
                 MOVE SPACES TO PRNT-REC.
                 WRITE PRNT-REC
                 AFTER ADVANCING 1 LINE.
-          
+
            WRITE PRNT-REC FROM PRNT-HEADING3.
                 MOVE SPACES TO PRNT-REC.
                 WRITE PRNT-REC
                 AFTER ADVANCING 1 LINE.
+           MOVE 6 TO LINE-COUNT.
+      **************************************************************
+      * PRINTS THE HEADING FOR THE EXCEPTION LISTING *
+      **************************************************************
+        1450-PRINT-EXCP-HEAD.
+           WRITE EXCP-REC FROM EXCP-HEADING1
+            AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCP-REC.
+           WRITE EXCP-REC
+            AFTER ADVANCING 1 LINE.
+           WRITE EXCP-REC FROM EXCP-HEADING2.
+           MOVE SPACES TO EXCP-REC.
+           WRITE EXCP-REC
+            AFTER ADVANCING 1 LINE.
 
         1500-LOOP.
-                PERFORM 1600-PRINT-NAMES.
+                PERFORM 1550-CHECK-SELECT.
+                IF SELECTED-SW = 1
+                   PERFORM 1570-VALIDATE-RECORD
+                   IF VALID-SW = 1
+                      PERFORM 1600-PRINT-NAMES
+                   ELSE
+                      PERFORM 1580-WRITE-EXCEPTION
+                   END-IF
+                END-IF.
                 PERFORM 2000-READ-INPUT.
       **************************************************************
-      * PRINTS THE SCHEDULE INFORMATION *
+      * DECIDES WHETHER THIS RECORD'S I-ETYPE IS ON THE PARAMETER *
+      * CARD'S SELECTION LIST. A BLANK LIST SELECTS EVERYTHING. *
+      **************************************************************
+        1550-CHECK-SELECT.
+           MOVE 1 TO SELECTED-SW.
+           IF PARM-ETYPE-LIST NOT = SPACES
+              MOVE 0 TO SELECTED-SW
+              PERFORM 1560-CHECK-ETYPE
+                 VARYING ETYPE-SUB FROM 1 BY 1
+                 UNTIL ETYPE-SUB > 5
+           END-IF.
+           IF SELECTED-SW = 1
+              PERFORM 1565-CHECK-DATE-RANGE
+           END-IF.
+        1560-CHECK-ETYPE.
+           IF PARM-ETYPE (ETYPE-SUB) = I-ETYPE
+              MOVE 1 TO SELECTED-SW.
+      **************************************************************
+      * DROPS THE RECORD FROM THE ROSTER IF THE PARAMETER CARD GAVE *
+      * A LOW AND/OR HIGH I-DATE BOUND AND THIS RECORD FALLS *
+      * OUTSIDE IT. A NON-NUMERIC I-DATE, OR A NUMERIC I-DATE THAT *
+      * IS NOT A REAL MONTH/DAY/YEAR, IS LEFT ALONE HERE AND GOES *
+      * ON TO 1570-VALIDATE-RECORD TO BE CAUGHT AND REPORTED AS AN *
+      * EXCEPTION -- IT MUST NOT SIMPLY FALL OUT OF RANGE AND *
+      * DISAPPEAR FROM EVERY OUTPUT. *
+      **************************************************************
+        1565-CHECK-DATE-RANGE.
+           IF I-DATE IS NUMERIC
+              MOVE I-DATE TO DATE-WORK
+              IF DW-MM >= 1 AND DW-MM <= 12
+                    AND DW-DD >= 1 AND DW-DD <= 31
+                    AND DW-YYYY >= 1900 AND DW-YYYY <= 2099
+                 COMPUTE CMP-DATE =
+                    DW-YYYY * 10000 + DW-MM * 100 + DW-DD
+                 IF PARM-LOW-ACTIVE = 1 AND CMP-DATE < PARM-LOW-CMP
+                    MOVE 0 TO SELECTED-SW
+                 END-IF
+                 IF PARM-HIGH-ACTIVE = 1 AND CMP-DATE > PARM-HIGH-CMP
+                    MOVE 0 TO SELECTED-SW
+                 END-IF
+              END-IF
+           END-IF.
+      **************************************************************
+      * VALIDATES I-SSN (9 NUMERIC DIGITS, NOT ALL ZERO) AND *
+      * I-DATE (NUMERIC MMDDYYYY WITH A REAL MONTH/DAY/YEAR). *
+      **************************************************************
+        1570-VALIDATE-RECORD.
+           MOVE 1 TO VALID-SW.
+           MOVE SPACES TO EXCP-REASON-WK.
+           IF I-SSN IS NOT NUMERIC OR I-SSN = '000000000'
+              MOVE 0 TO VALID-SW
+              MOVE 'INVALID SSN' TO EXCP-REASON-WK
+           END-IF.
+           MOVE I-DATE TO DATE-WORK.
+           IF I-DATE IS NOT NUMERIC
+                 OR DW-MM < 1 OR DW-MM > 12
+                 OR DW-DD < 1 OR DW-DD > 31
+                 OR DW-YYYY < 1900 OR DW-YYYY > 2099
+              MOVE 0 TO VALID-SW
+              IF EXCP-REASON-WK = SPACES
+                 MOVE 'INVALID DATE' TO EXCP-REASON-WK
+              ELSE
+                 MOVE 'INVALID SSN AND DATE' TO EXCP-REASON-WK
+              END-IF
+           END-IF.
+      **************************************************************
+      * WRITES A RECORD THAT FAILED VALIDATION TO THE EXCEPTION *
+      * LISTING INSTEAD OF THE PRINTED ROSTER. *
+      **************************************************************
+        1580-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCP-DATA.
+           MOVE I-ID        TO EXCP-ID.
+           MOVE I-LNAME     TO EXCP-LNAME.
+           MOVE I-FNAME     TO EXCP-FNAME.
+           MOVE EXCP-REASON-WK TO EXCP-REASON.
+           WRITE EXCP-REC FROM EXCP-DATA
+            AFTER ADVANCING 1 LINE.
+           ADD 1 TO EXCP-COUNT.
+      **************************************************************
+      * PRINTS THE SCHEDULE INFORMATION, BREAKING ON I-CLASS *
       **************************************************************
         1600-PRINT-NAMES.
+           IF LINE-COUNT >= PAGE-MAX-LINES
+              PERFORM 1400-PRINT-HEAD
+           END-IF.
+           IF I-CLASS NOT = CB-PREV-CLASS
+              IF CB-FIRST-REC = 0
+                 PERFORM 1650-CLASS-BREAK
+              END-IF
+              MOVE I-CLASS TO CB-PREV-CLASS
+              MOVE 0 TO CB-CLASS-COUNT
+              MOVE 0 TO CB-FIRST-REC
+           END-IF
+           ADD 1 TO CB-CLASS-COUNT.
+           ADD 1 TO CB-GRAND-COUNT.
            MOVE I-SSN           TO P-SSN.
            INSPECT P-SSN REPLACING ALL ' ' BY '-'.
            MOVE I-ID            TO P-PID.
@@ -135,11 +877,209 @@
            MOVE I-DATE      TO P-DATE.
            WRITE PRNT-REC FROM PRNT-DATA1
             AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+           PERFORM 1690-WRITE-EXTRACT.
+           IF CSV-SW = 1
+              PERFORM 1695-WRITE-CSV
+           END-IF.
+      **************************************************************
+      * WRITES THE SUBTOTAL LINE WHEN I-CLASS CHANGES *
+      **************************************************************
+        1650-CLASS-BREAK.
+           IF LINE-COUNT + 3 > PAGE-MAX-LINES
+              PERFORM 1400-PRINT-HEAD
+           END-IF.
+           MOVE CB-PREV-CLASS  TO ST-CLASS.
+           MOVE CB-CLASS-COUNT TO ST-COUNT.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+            AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL
+            AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+            AFTER ADVANCING 1 LINE.
+           ADD 3 TO LINE-COUNT.
+      **************************************************************
+      * WRITES THE KEYED EXTRACT RECORD FOR THIS EMPLOYEE, FOR *
+      * DIRECT LOOKUPS BY I-ID FROM OTHER JOBS. *
+      **************************************************************
+        1690-WRITE-EXTRACT.
+           MOVE I-ID     TO XTR-ID.
+           MOVE I-LNAME  TO XTR-LNAME.
+           MOVE I-FNAME  TO XTR-FNAME.
+           MOVE I-ETYPE  TO XTR-ETYPE.
+           MOVE I-CLASS  TO XTR-CLASS.
+           MOVE I-SSN    TO XTR-SSN.
+           MOVE I-DATE   TO XTR-DATE.
+           WRITE XTR-REC
+              INVALID KEY
+                 DISPLAY 'DUPLICATE I-ID ON EXTRACT FILE: ' I-ID
+           END-WRITE.
+      **************************************************************
+      * WRITES ONE COMMA-DELIMITED DETAIL LINE TO THE CSV EXPORT, *
+      * BUILT FROM THE SAME FIELDS JUST MOVED FOR THE ROSTER. *
+      **************************************************************
+        1695-WRITE-CSV.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(I-ID)    DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(I-LNAME) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(I-FNAME) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(I-ETYPE) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(I-CLASS) DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(I-SSN)   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  I-DATE                 DELIMITED BY SIZE
+             INTO CSV-REC.
+           WRITE CSV-REC.
+      **************************************************************
+      * WRITES THE FINAL CLASS SUBTOTAL AND THE GRAND TOTAL *
+      **************************************************************
+        1700-FINAL-BREAK.
+           IF CB-FIRST-REC = 0
+              IF LINE-COUNT + 2 > PAGE-MAX-LINES
+                 PERFORM 1400-PRINT-HEAD
+              END-IF
+              MOVE CB-PREV-CLASS  TO ST-CLASS
+              MOVE CB-CLASS-COUNT TO ST-COUNT
+              MOVE SPACES TO PRNT-REC
+              WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+              WRITE PRNT-REC FROM PRNT-SUBTOTAL
+                 AFTER ADVANCING 1 LINE
+              ADD 2 TO LINE-COUNT
+           END-IF.
+           IF LINE-COUNT + 2 > PAGE-MAX-LINES
+              PERFORM 1400-PRINT-HEAD
+           END-IF.
+           MOVE CB-GRAND-COUNT TO GT-COUNT.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+            AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-GRANDTOTAL
+            AFTER ADVANCING 1 LINE.
+           ADD 2 TO LINE-COUNT.
+      **************************************************************
+      * PRINTS THE RUN SUMMARY TRAILER PAGE: TOTAL RECORDS READ *
+      * FROM INPUT-FILE AND A BREAKDOWN BY I-ETYPE. *
+      **************************************************************
+        1800-PRINT-TRAILER.
+           WRITE PRNT-REC FROM TRAILER-HEADING1
+              AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+              AFTER ADVANCING 1 LINE.
+           MOVE READ-COUNT TO TR-READ-COUNT.
+           WRITE PRNT-REC FROM TRAILER-READ-LINE
+              AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+              AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM TRAILER-ETYPE-HEAD
+              AFTER ADVANCING 1 LINE.
+           PERFORM 1810-PRINT-ETYPE-LINE
+              VARYING ETYPE-TALLY-SUB FROM 1 BY 1
+              UNTIL ETYPE-TALLY-SUB > ETYPE-USED.
+           IF ETYPE-OTHER-COUNT > 0
+              PERFORM 1820-PRINT-ETYPE-OTHER
+           END-IF.
+        1810-PRINT-ETYPE-LINE.
+           MOVE ET-CODE (ETYPE-TALLY-SUB)  TO TR-ETYPE.
+           MOVE ET-COUNT (ETYPE-TALLY-SUB) TO TR-ET-COUNT.
+           WRITE PRNT-REC FROM TRAILER-ETYPE-LINE
+              AFTER ADVANCING 1 LINE.
       **************************************************************
-      * READS THE INPUT FILE *
+      * PRINTS A CATCH-ALL LINE FOR ANY DISTINCT I-ETYPE CODES SEEN *
+      * BEYOND ETYPE-TALLY-MAX, SO THE BREAKDOWN'S COUNTS ALWAYS *
+      * ADD UP TO TR-READ-COUNT EVEN WHEN MORE DISTINCT CODES SHOW *
+      * UP THAN THE TABLE HAS ROOM TO NAME INDIVIDUALLY. *
+      **************************************************************
+        1820-PRINT-ETYPE-OTHER.
+           MOVE 'OT' TO TR-ETYPE.
+           MOVE ETYPE-OTHER-COUNT TO TR-ET-COUNT.
+           WRITE PRNT-REC FROM TRAILER-ETYPE-LINE
+              AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE CLASS-SORTED INPUT FILE AND TALLIES RUN TOTALS *
       **************************************************************
         2000-READ-INPUT.
-          READ INPUT-FILE INTO INPUT-DATA
+          READ SORTED-FILE INTO INPUT-DATA
 
-                  AT END MOVE 1 TO EOF-I.
+                  AT END MOVE 1 TO EOF-I
+          END-READ.
+          IF EOF-I = 0
+             PERFORM 1750-TALLY-COUNTS
+          END-IF.
+      **************************************************************
+      * COUNTS THE RECORD JUST READ TOWARD THE RUN TOTALS AND THE *
+      * I-ETYPE BREAKDOWN SHOWN ON THE TRAILER PAGE. *
+      **************************************************************
+        1750-TALLY-COUNTS.
+           ADD 1 TO READ-COUNT.
+           PERFORM 1760-FIND-ETYPE-SLOT
+              VARYING ETYPE-TALLY-SUB FROM 1 BY 1
+              UNTIL ETYPE-TALLY-SUB > ETYPE-USED
+                 OR ET-CODE (ETYPE-TALLY-SUB) = I-ETYPE.
+           IF ETYPE-TALLY-SUB > ETYPE-USED
+              IF ETYPE-USED < ETYPE-TALLY-MAX
+                 ADD 1 TO ETYPE-USED
+                 MOVE I-ETYPE TO ET-CODE (ETYPE-USED)
+                 ADD 1 TO ET-COUNT (ETYPE-USED)
+              ELSE
+                 ADD 1 TO ETYPE-OTHER-COUNT
+              END-IF
+           ELSE
+              ADD 1 TO ET-COUNT (ETYPE-TALLY-SUB)
+           END-IF.
+           ADD 1 TO CKPT-COUNT.
+           IF CKPT-COUNT >= CKPT-INTERVAL
+              PERFORM 1900-WRITE-RUNLOG
+              PERFORM 1950-WRITE-CHECKPOINT
+              MOVE 0 TO CKPT-COUNT
+           END-IF.
+        1760-FIND-ETYPE-SLOT.
+           CONTINUE.
+      **************************************************************
+      * APPENDS ONE AUDIT LINE TO RUN-LOG-FILE FOR THIS EXECUTION, *
+      * SHOWING THE RUN DATE/TIME AND THE READ/PRINT/REJECT *
+      * COUNTS SO EACH RUN CAN BE TRACED FOR AN AUDITOR. *
+      **************************************************************
+        1900-WRITE-RUNLOG.
+           MOVE SPACES TO RUN-LOG-DATA.
+           ACCEPT RL-DATE FROM DATE.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE READ-COUNT     TO RL-READ-COUNT.
+           MOVE CB-GRAND-COUNT TO RL-PRINT-COUNT.
+           MOVE EXCP-COUNT     TO RL-REJECT-COUNT.
+           MOVE READ-COUNT TO CKPT-NEXT-SKIP.
+           MOVE CKPT-NEXT-SKIP TO RL-NEXT-SKIP.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = '35'
+              OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           WRITE RUN-LOG-REC FROM RUN-LOG-DATA.
+           CLOSE RUN-LOG-FILE.
+      **************************************************************
+      * OVERWRITES THE ONE-RECORD CHECKPOINT FILE WITH THE PAGE    *
+      * NUMBER, GRAND TOTAL, READ COUNT, REJECT COUNT, AND I-ETYPE *
+      * BREAKDOWN AS OF RIGHT NOW, SO A LATER RESTART CAN RESUME   *
+      * THESE TOTALS INSTEAD OF STARTING THEM OVER AT ZERO.        *
+      **************************************************************
+        1950-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHKPT-DATA.
+           MOVE PAGE-NO            TO CK-PAGE-NO.
+           MOVE CB-GRAND-COUNT     TO CK-GRAND-COUNT.
+           MOVE READ-COUNT         TO CK-READ-COUNT.
+           MOVE EXCP-COUNT         TO CK-REJECT-COUNT.
+           MOVE ETYPE-USED         TO CK-ETYPE-USED.
+           MOVE ETYPE-TABLE        TO CK-ETYPE-TABLE.
+           MOVE ETYPE-OTHER-COUNT  TO CK-ETYPE-OTHER-COUNT.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC FROM CHKPT-DATA.
+           CLOSE CHKPT-FILE.
 
